@@ -2,53 +2,790 @@
         PROGRAM-ID.     BLACKJACK.
         AUTHOR.         FRED SHIH.
 
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT ACCOUNT-FILE ASSIGN TO "ACCTFILE"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ACCT-PLAYER-ID
+                FILE STATUS IS ACCOUNT-FILE-STATUS.
+
+            SELECT AUDIT-FILE ASSIGN TO "AUDITFLE"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS AUDIT-FILE-STATUS.
+
+            SELECT DECISION-FILE ASSIGN TO "DECISION"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS DECISION-FILE-STATUS.
+
+            SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS RESULTS-FILE-STATUS.
+
+            SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  ACCOUNT-FILE.
+            COPY ACCTREC.
+
+        FD  AUDIT-FILE.
+            COPY AUDITREC.
+
+        FD  DECISION-FILE.
+            COPY DECREC.
+
+        FD  RESULTS-FILE.
+            COPY RESREC.
+
+        FD  CHECKPOINT-FILE.
+            COPY CHKPTREC.
+
         WORKING-STORAGE SECTION.
-        01  PLAYER-TOTAL            PIC 9(2)    VALUE 0.
+        COPY DECKTAB.
+        COPY SEATTAB.
+        01  DEALER-TOTAL            PIC 9(2)    VALUE 0.
         01  HIT-OR-STAY             PIC X       VALUE "N".
         01  RANDOM-VALUE            PIC 9(2).
         01  RANDOM-SEED             PIC 9(8).
-        
+        01  ACCOUNT-FILE-STATUS     PIC X(02)   VALUE "00".
+        01  PLAYER-ID               PIC X(10)   VALUE SPACES.
+        01  STARTING-BANKROLL       PIC S9(7)V99 VALUE 500.00.
+        01  TABLE-MINIMUM-WAGER     PIC S9(5)V99 VALUE 5.00.
+        01  TABLE-MAXIMUM-WAGER     PIC S9(5)V99 VALUE 500.00.
+        01  WAGER-VALID-SWITCH      PIC X       VALUE "N".
+            88  WAGER-IS-VALID                   VALUE "Y".
+        01  SHOE-INDEX              PIC 9(03)   VALUE 0.
+        01  CARD-RANK               PIC 9(02)   VALUE 0.
+        01  SWAP-INDEX              PIC 9(03)   VALUE 0.
+        01  SWAP-TEMP               PIC 9(02)   VALUE 0.
+        01  PLAYING-HAND            PIC 9(01)   VALUE 1.
+        01  ACTIVE-TOTAL            PIC 9(02)   VALUE 0.
+        01  ACTIVE-WAGER            PIC S9(5)V99 VALUE 0.
+        01  ACTIVE-PLAYER-ID        PIC X(10)   VALUE SPACES.
+        01  ANY-SEAT-IN-PLAY-SWITCH PIC X       VALUE "N".
+            88  ANY-SEAT-IN-PLAY                 VALUE "Y".
+        01  AUDIT-FILE-STATUS       PIC X(02)   VALUE "00".
+        01  AUDIT-TOTAL-TO-LOG      PIC 9(02)   VALUE 0.
+        01  AUDIT-OUTCOME-TEXT      PIC X(10)   VALUE SPACES.
+        01  DECISION-FILE-STATUS    PIC X(02)   VALUE "00".
+        01  RESULTS-FILE-STATUS     PIC X(02)   VALUE "00".
+        01  BATCH-MODE-SWITCH       PIC X       VALUE "N".
+            88  BATCH-MODE-IS-ON                VALUE "Y".
+        01  NO-MORE-DECISIONS       PIC X       VALUE "N".
+            88  DECISIONS-EXHAUSTED              VALUE "Y".
+        01  HANDS-PLAYED            PIC 9(04)   VALUE 0.
+        01  CHECKPOINT-FILE-STATUS  PIC X(02)   VALUE "00".
+        01  RESUME-PENDING          PIC X       VALUE "N".
+            88  RESUME-IS-PENDING                VALUE "Y".
+        01  RESUME-ANSWER           PIC X       VALUE "N".
+        01  RESUMED-HAND-SWITCH     PIC X       VALUE "N".
+            88  RESUMED-HAND                     VALUE "Y".
+        01  HITS-THIS-HAND          PIC 9(02)   VALUE 0.
+        01  CANDIDATE-WAGER         PIC S9(5)V99 VALUE 0.
+
         PROCEDURE DIVISION.
         PROGRAM-BEGIN.
       * SEED RANDOM
             MOVE FUNCTION CURRENT-DATE(9:8) TO RANDOM-SEED.
             COMPUTE RANDOM-VALUE = FUNCTION RANDOM(RANDOM-SEED).
             DISPLAY RANDOM-SEED.
+            PERFORM BUILD-SHOE.
+            PERFORM OPEN-AUDIT-TRAIL.
 
             DISPLAY "WELCOME TO BLACKJACK!".
-            PERFORM PLAY-GAME UNTIL HIT-OR-STAY = 'S'.
-            DISPLAY "YOU ENDED THE GAME WITH: ", PLAYER-TOTAL.
+            DISPLAY "ENTER PLAYER ID: " WITH NO ADVANCING.
+            ACCEPT PLAYER-ID.
+            PERFORM OPEN-ACCOUNT-FILE.
+            PERFORM DETECT-RUN-MODE.
+            PERFORM CHECK-FOR-CHECKPOINT.
+
+            IF BATCH-MODE-IS-ON
+                MOVE 1 TO SEAT-COUNT
+            ELSE
+                DISPLAY "HOW MANY PLAYERS AT THE TABLE? (1-6): "
+                    WITH NO ADVANCING
+                ACCEPT SEAT-COUNT
+                IF SEAT-COUNT < 1 OR SEAT-COUNT > 6
+                    MOVE 1 TO SEAT-COUNT
+                END-IF
+            END-IF.
+            PERFORM SETUP-SEAT VARYING SEAT-IDX FROM 1 BY 1
+                UNTIL SEAT-IDX > SEAT-COUNT.
+            DISPLAY "YOUR BANKROLL IS: ", SEAT-BANKROLL-BALANCE(1).
+
+            PERFORM PLAY-ONE-ROUND UNTIL DECISIONS-EXHAUSTED.
         PROGRAM-DONE.
+            PERFORM CLOSE-ACCOUNT-FILE.
+            CLOSE AUDIT-FILE.
+            IF BATCH-MODE-IS-ON
+                CLOSE DECISION-FILE
+                CLOSE RESULTS-FILE
+            END-IF.
             STOP RUN.
 
-        PLAY-GAME.
-            IF PLAYER-TOTAL < 21
-                DISPLAY "YOUR CURRENT TOTAL IS: " WITH NO ADVANCING
-                DISPLAY PLAYER-TOTAL
-                DISPLAY "HIT OR STAY? (H/S): " WITH NO ADVANCING
-                ACCEPT HIT-OR-STAY
-                IF HIT-OR-STAY = "H" OR HIT-OR-STAY = "S"
-                    IF HIT-OR-STAY = "H"
-                        PERFORM HIT-DECK
+      * SEATS ONE PLAYER AT THE TABLE. SEAT 1 IS ALWAYS THE PLAYER WHO
+      * SIGNED IN AT THE PLAYER-ID PROMPT; ANY FURTHER SEATS (ONLY
+      * OFFERED INTERACTIVELY) ARE PROMPTED FOR SEPARATELY.
+        SETUP-SEAT.
+            IF SEAT-IDX = 1
+                MOVE PLAYER-ID TO SEAT-PLAYER-ID(SEAT-IDX)
+            ELSE
+                DISPLAY "ENTER PLAYER ID FOR SEAT ", SEAT-IDX, ": "
+                    WITH NO ADVANCING
+                ACCEPT SEAT-PLAYER-ID(SEAT-IDX)
+            END-IF.
+            MOVE "Y" TO SEAT-ACTIVE(SEAT-IDX).
+            PERFORM OPEN-SEAT-ACCOUNT.
+
+      * PLAYS ONE COMPLETE ROUND: EVERY ACTIVE SEAT WAGERS, IS DEALT
+      * IN, AND IS PLAYED OUT IN TURN; THE DEALER THEN PLAYS ONCE
+      * AGAINST THE WHOLE TABLE; EVERY SEAT IS THEN SETTLED AGAINST
+      * THE DEALER'S HAND. PERFORMED ONCE FOR AN INTERACTIVE RUN, OR
+      * REPEATEDLY IN BATCH MODE UNTIL THE DECISION FILE IS EXHAUSTED.
+        PLAY-ONE-ROUND.
+            PERFORM RESET-ROUND-STATE.
+            PERFORM PLAY-SEAT VARYING SEAT-IDX FROM 1 BY 1
+                UNTIL SEAT-IDX > SEAT-COUNT.
+            IF NOT DECISIONS-EXHAUSTED
+                PERFORM DEALER-PLAY
+                DISPLAY "DEALER ENDED WITH: ", DEALER-TOTAL
+                PERFORM SETTLE-SEAT VARYING SEAT-IDX FROM 1 BY 1
+                    UNTIL SEAT-IDX > SEAT-COUNT
+            END-IF.
+            IF NOT BATCH-MODE-IS-ON
+                MOVE "Y" TO NO-MORE-DECISIONS
+            END-IF.
+
+      * CLEARS DOWN EVERYTHING THAT BELONGS TO A SINGLE ROUND SO A
+      * BATCH RUN'S NEXT HAND STARTS FROM A CLEAN TABLE. A RESUMED
+      * SEAT 1 HAND'S RECOVERED TOTAL AND HIT-OR-STAY ARE LEFT ALONE.
+        RESET-ROUND-STATE.
+            MOVE 0 TO DEALER-TOTAL.
+            IF NOT RESUME-IS-PENDING
+                MOVE "N" TO HIT-OR-STAY
+            END-IF.
+            PERFORM RESET-SEAT-STATE VARYING SEAT-IDX FROM 1 BY 1
+                UNTIL SEAT-IDX > SEAT-COUNT.
+
+        RESET-SEAT-STATE.
+            IF NOT (SEAT-IDX = 1 AND RESUME-IS-PENDING)
+                MOVE 0 TO SEAT-PLAYER-TOTAL(SEAT-IDX)
+            END-IF.
+            MOVE 0 TO SEAT-PLAYER-TOTAL-2(SEAT-IDX).
+            MOVE 0 TO SEAT-WAGER-AMOUNT-2(SEAT-IDX).
+            MOVE "N" TO SEAT-SPLIT-ACTIVE(SEAT-IDX).
+
+      * PLAYS ONE SEAT'S HAND (AND ITS SPLIT HAND, IF ANY) TO
+      * COMPLETION. CALLED ONCE PER ACTIVE SEAT, IN SEAT ORDER, BEFORE
+      * THE DEALER PLAYS. A RESUMED SEAT 1 HAND ALREADY HAS ITS WAGER
+      * (RESTORED FROM THE CHECKPOINT BY CHECK-FOR-CHECKPOINT), SO IT
+      * SKIPS GET-AND-VALIDATE-WAGER RATHER THAN COLLECTING A NEW ONE.
+        PLAY-SEAT.
+            MOVE 1 TO PLAYING-HAND.
+            IF SEAT-IDX = 1 AND RESUME-IS-PENDING
+                CONTINUE
+            ELSE
+                PERFORM GET-AND-VALIDATE-WAGER
+            END-IF.
+            IF NOT DECISIONS-EXHAUSTED
+                IF SEAT-IDX = 1 AND RESUME-IS-PENDING
+                    MOVE "N" TO RESUME-PENDING
+                    MOVE "Y" TO RESUMED-HAND-SWITCH
+                    DISPLAY "RESUMING SEAT 1 AT: ",
+                        SEAT-PLAYER-TOTAL(SEAT-IDX)
+                    DISPLAY "RESUMING SEAT 1'S WAGER OF: ",
+                        SEAT-WAGER-AMOUNT(SEAT-IDX)
+                ELSE
+                    MOVE "N" TO RESUMED-HAND-SWITCH
+                    PERFORM INITIAL-DEAL
+                END-IF
+                MOVE 0 TO HITS-THIS-HAND
+                PERFORM PLAY-GAME UNTIL HIT-OR-STAY = 'S'
+                IF SEAT-IS-SPLIT(SEAT-IDX)
+                    MOVE 2 TO PLAYING-HAND
+                    MOVE "N" TO HIT-OR-STAY
+                    PERFORM DEAL-SECOND-HAND-CARD
+                    MOVE 0 TO HITS-THIS-HAND
+                    PERFORM PLAY-GAME UNTIL HIT-OR-STAY = 'S'
+                END-IF
+            END-IF.
+
+      * SETTLES ONE SEAT (AND ITS SPLIT HAND, IF ANY) AGAINST THE
+      * DEALER'S FINISHED HAND AND CLEARS THE CHECKPOINT IF THE SEAT
+      * BEING SETTLED WAS THE ONE A CHECKPOINT COULD HAVE COVERED.
+        SETTLE-SEAT.
+            MOVE SEAT-PLAYER-ID(SEAT-IDX) TO ACTIVE-PLAYER-ID.
+            DISPLAY "SEAT ", SEAT-IDX, " ENDED WITH: ",
+                SEAT-PLAYER-TOTAL(SEAT-IDX).
+            MOVE SEAT-PLAYER-TOTAL(SEAT-IDX) TO ACTIVE-TOTAL.
+            MOVE SEAT-WAGER-AMOUNT(SEAT-IDX) TO ACTIVE-WAGER.
+            PERFORM RESOLVE-HAND.
+            IF SEAT-IS-SPLIT(SEAT-IDX)
+                DISPLAY "SEAT ", SEAT-IDX, " SPLIT HAND ENDED WITH: ",
+                    SEAT-PLAYER-TOTAL-2(SEAT-IDX)
+                MOVE SEAT-PLAYER-TOTAL-2(SEAT-IDX) TO ACTIVE-TOTAL
+                MOVE SEAT-WAGER-AMOUNT-2(SEAT-IDX) TO ACTIVE-WAGER
+                PERFORM RESOLVE-HAND
+            END-IF.
+            DISPLAY "SEAT ", SEAT-IDX, " BANKROLL IS NOW: ",
+                SEAT-BANKROLL-BALANCE(SEAT-IDX).
+            IF SEAT-IDX = 1
+                PERFORM CLEAR-CHECKPOINT
+            END-IF.
+
+      * DETERMINES WHETHER A DECISION FILE HAS BEEN PROVIDED. ITS
+      * PRESENCE (A //DECISION DD CARD IN THE RUNNING JCL) IS WHAT
+      * PUTS THE PROGRAM INTO UNATTENDED BATCH MODE - NO DD CARD,
+      * NO CHANGE FROM THE USUAL INTERACTIVE SESSION. A BATCH RUN IS
+      * ALWAYS A SINGLE SEAT - THE DECISION FILE HAS NO WAY TO SPEAK
+      * FOR A TABLE OF PLAYERS.
+        DETECT-RUN-MODE.
+            OPEN INPUT DECISION-FILE.
+            IF DECISION-FILE-STATUS = "00"
+                MOVE "Y" TO BATCH-MODE-SWITCH
+                OPEN OUTPUT RESULTS-FILE
+                DISPLAY "RUNNING IN BATCH MODE."
+            END-IF.
+
+      * READS THE NEXT SCRIPTED INPUT FROM THE DECISION FILE. EACH
+      * RECORD STANDS IN FOR ONE ACCEPT - A WAGER AMOUNT OR A
+      * HIT/STAY/DOUBLE/SPLIT LETTER - IN THE ORDER THEY WOULD HAVE
+      * BEEN TYPED.
+        READ-DECISION.
+            READ DECISION-FILE.
+            IF DECISION-FILE-STATUS = "10"
+                MOVE "Y" TO NO-MORE-DECISIONS
+            END-IF.
+
+      * ASKS FOR (OR READS, IN BATCH MODE) THE WAGER FOR THE SEAT
+      * CURRENTLY INDEXED BY SEAT-IDX.
+        GET-WAGER.
+            IF BATCH-MODE-IS-ON
+                PERFORM READ-DECISION
+                IF NOT DECISIONS-EXHAUSTED
+                    COMPUTE SEAT-WAGER-AMOUNT(SEAT-IDX) =
+                        FUNCTION NUMVAL(DEC-VALUE)
+                END-IF
+            ELSE
+                DISPLAY "ENTER WAGER FOR SEAT ", SEAT-IDX, ": "
+                    WITH NO ADVANCING
+                ACCEPT SEAT-WAGER-AMOUNT(SEAT-IDX)
+            END-IF.
+
+      * DRIVES GET-WAGER UNTIL THE WAGER IT COLLECTS PASSES
+      * WAGER-VALIDATION. INTERACTIVELY THIS RE-PROMPTS THE SAME SEAT;
+      * IN BATCH MODE THERE IS NO ONE TO RE-PROMPT, SO AN INVALID
+      * SCRIPTED WAGER IS REJECTED AND THE NEXT DECISION-FILE RECORD
+      * IS TRIED IN ITS PLACE, THE SAME WAY A BAD HIT-OR-STAY LETTER
+      * IS SKIPPED TODAY.
+        GET-AND-VALIDATE-WAGER.
+            MOVE "N" TO WAGER-VALID-SWITCH.
+            PERFORM TRY-ONE-WAGER UNTIL WAGER-IS-VALID
+                OR DECISIONS-EXHAUSTED.
+
+        TRY-ONE-WAGER.
+            PERFORM GET-WAGER.
+            IF DECISIONS-EXHAUSTED
+                MOVE "Y" TO WAGER-VALID-SWITCH
+            ELSE
+                PERFORM WAGER-VALIDATION
+            END-IF.
+
+      * REJECTS A WAGER BELOW TABLE MINIMUM, ABOVE TABLE MAXIMUM, OR
+      * GREATER THAN THE SEAT'S OWN BANKROLL BALANCE.
+        WAGER-VALIDATION.
+            EVALUATE TRUE
+                WHEN SEAT-WAGER-AMOUNT(SEAT-IDX) < TABLE-MINIMUM-WAGER
+                    DISPLAY "WAGER BELOW TABLE MINIMUM OF ",
+                        TABLE-MINIMUM-WAGER
+                    MOVE "N" TO WAGER-VALID-SWITCH
+                WHEN SEAT-WAGER-AMOUNT(SEAT-IDX) > TABLE-MAXIMUM-WAGER
+                    DISPLAY "WAGER ABOVE TABLE MAXIMUM OF ",
+                        TABLE-MAXIMUM-WAGER
+                    MOVE "N" TO WAGER-VALID-SWITCH
+                WHEN SEAT-WAGER-AMOUNT(SEAT-IDX)
+                        > SEAT-BANKROLL-BALANCE(SEAT-IDX)
+                    DISPLAY "WAGER EXCEEDS SEAT ", SEAT-IDX,
+                        "'S BANKROLL BALANCE"
+                    MOVE "N" TO WAGER-VALID-SWITCH
+                WHEN OTHER
+                    MOVE "Y" TO WAGER-VALID-SWITCH
+            END-EVALUATE.
+
+      * LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT NEVER REACHED
+      * PROGRAM-DONE (AN ABEND MID-HAND). IF ONE MATCHES THIS PLAYER,
+      * OFFERS TO PICK THE HAND BACK UP INSTEAD OF STARTING OVER. A
+      * RESUMED HAND IS ALWAYS SEAT 1'S - THE CHECKPOINT ONLY EVER
+      * COVERS ONE HAND AT A TIME. RUN MODE MUST ALREADY BE KNOWN
+      * (DETECT-RUN-MODE RUNS FIRST) SO AN UNATTENDED BATCH JOB NEVER
+      * BLOCKS ON THE RESUME PROMPT - IT HAS NO ONE TO ANSWER IT, SO
+      * IT LEAVES THE CHECKPOINT ALONE AND STARTS THE HAND FRESH. A
+      * CHECKPOINT THAT ISN'T CHK-PLAYING-HAND = 1 WITH CHK-SPLIT-
+      * ACTIVE = "N" CANNOT BE A SINGLE FRESH HAND (WRITE-CHECKPOINT
+      * STOPS CHECKPOINTING ONCE A SEAT SPLITS, SO THIS SHOULD NEVER
+      * HAPPEN IN PRACTICE) AND IS REFUSED RATHER THAN MIS-RESUMED.
+        CHECK-FOR-CHECKPOINT.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF CHECKPOINT-FILE-STATUS = "00"
+                READ CHECKPOINT-FILE
+                IF CHECKPOINT-FILE-STATUS = "00"
+                    AND CHK-PLAYER-ID = PLAYER-ID
+                    IF CHK-PLAYING-HAND NOT = 1
+                        OR CHK-SPLIT-ACTIVE = "Y"
+                        DISPLAY "AN IN-FLIGHT HAND WAS FOUND BUT ",
+                            "CANNOT BE SAFELY RESUMED - ",
+                            "STARTING FRESH."
+                    ELSE
+                        DISPLAY "AN IN-FLIGHT HAND WAS FOUND, TOTAL: ",
+                            CHK-PLAYER-TOTAL
+                        IF BATCH-MODE-IS-ON
+                            DISPLAY "BATCH MODE - NO OPERATOR TO ",
+                                "CONFIRM RESUME, STARTING FRESH."
+                        ELSE
+                            DISPLAY "RESUME THIS HAND? (Y/N): "
+                                WITH NO ADVANCING
+                            ACCEPT RESUME-ANSWER
+                            IF RESUME-ANSWER = "Y"
+                                MOVE CHK-PLAYER-TOTAL TO
+                                    SEAT-PLAYER-TOTAL(1)
+                                MOVE CHK-HIT-OR-STAY TO HIT-OR-STAY
+                                MOVE CHK-RANDOM-SEED TO RANDOM-SEED
+                                MOVE CHK-WAGER-AMOUNT TO
+                                    SEAT-WAGER-AMOUNT(1)
+                                MOVE "Y" TO RESUME-PENDING
+                            END-IF
+                        END-IF
                     END-IF
+                END-IF
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+
+      * REWRITES THE CHECKPOINT WITH THE HAND'S STATE RIGHT AFTER A
+      * CARD IS DEALT, SO A CRASH LOSES AT MOST ONE CARD'S WORTH OF
+      * PROGRESS RATHER THAN THE WHOLE HAND. CALLERS (HIT-DECK) STOP
+      * INVOKING THIS ONCE THE SEAT HAS SPLIT - A CHECKPOINT RECORD
+      * HAS NO WAY TO REPRESENT "HAND 1 ALREADY SETTLED, HAND 2 IN
+      * PROGRESS", SO CHK-PLAYING-HAND/CHK-SPLIT-ACTIVE ARE WRITTEN
+      * PURELY AS A SAFETY NET FOR CHECK-FOR-CHECKPOINT TO VERIFY.
+        WRITE-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            MOVE ACTIVE-PLAYER-ID TO CHK-PLAYER-ID.
+            MOVE ACTIVE-TOTAL TO CHK-PLAYER-TOTAL.
+            MOVE HIT-OR-STAY TO CHK-HIT-OR-STAY.
+            MOVE RANDOM-SEED TO CHK-RANDOM-SEED.
+            MOVE ACTIVE-WAGER TO CHK-WAGER-AMOUNT.
+            MOVE PLAYING-HAND TO CHK-PLAYING-HAND.
+            MOVE SEAT-SPLIT-ACTIVE(SEAT-IDX) TO CHK-SPLIT-ACTIVE.
+            WRITE CHECKPOINT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+
+      * A HAND THAT REACHED SETTLEMENT IS NO LONGER "IN-FLIGHT" -
+      * EMPTY THE CHECKPOINT SO THE NEXT RUN DOESN'T OFFER TO RESUME
+      * A HAND THAT ALREADY FINISHED.
+        CLEAR-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            CLOSE CHECKPOINT-FILE.
+
+        GET-HIT-OR-STAY.
+            IF BATCH-MODE-IS-ON
+                PERFORM READ-DECISION
+                IF DECISIONS-EXHAUSTED
+                    MOVE "S" TO HIT-OR-STAY
                 ELSE
-                    DISPLAY 'NOT VALID, PLEASE ENTER'
-      -             " H or S " WITH NO ADVANCING
+                    MOVE DEC-VALUE(1:1) TO HIT-OR-STAY
                 END-IF
             ELSE
-                IF PLAYER-TOTAL = 21
+                DISPLAY "HIT, STAY, DOUBLE OR SPLIT? (H/S/D/P): "
+                    WITH NO ADVANCING
+                ACCEPT HIT-OR-STAY
+            END-IF.
+
+      * SETTLES A SINGLE HAND (GIVEN IN ACTIVE-TOTAL/ACTIVE-WAGER)
+      * AGAINST THE DEALER'S HAND AND UPDATES THE SEAT'S BANKROLL.
+      * CALLED ONCE PER SEAT, TWICE WHEN THAT SEAT HAS SPLIT - HANDS-
+      * PLAYED IS BUMPED HERE, ONCE PER SETTLED SUB-HAND, SO A SPLIT
+      * SEAT'S TWO RESULT RECORDS GET DISTINCT RES-HAND-NUMBERS.
+        RESOLVE-HAND.
+            ADD 1 TO HANDS-PLAYED.
+            IF ACTIVE-TOTAL > 21
+                DISPLAY "YOU BUST! DEALER WINS."
+                SUBTRACT ACTIVE-WAGER FROM
+                    SEAT-BANKROLL-BALANCE(SEAT-IDX)
+                MOVE "BUST" TO AUDIT-OUTCOME-TEXT
+            ELSE
+                IF DEALER-TOTAL > 21
+                    DISPLAY "DEALER BUSTS! YOU WIN THE GAME!"
+                    ADD ACTIVE-WAGER TO
+                        SEAT-BANKROLL-BALANCE(SEAT-IDX)
+                    MOVE "WIN" TO AUDIT-OUTCOME-TEXT
+                ELSE
+                    IF ACTIVE-TOTAL > DEALER-TOTAL
+                        DISPLAY "YOU WIN THE GAME!"
+                        ADD ACTIVE-WAGER TO
+                            SEAT-BANKROLL-BALANCE(SEAT-IDX)
+                        MOVE "WIN" TO AUDIT-OUTCOME-TEXT
+                    ELSE
+                        IF ACTIVE-TOTAL = DEALER-TOTAL
+                            DISPLAY "PUSH - YOU AND THE DEALER TIED."
+                            MOVE "PUSH" TO AUDIT-OUTCOME-TEXT
+                        ELSE
+                            DISPLAY "DEALER WINS."
+                            SUBTRACT ACTIVE-WAGER FROM
+                                SEAT-BANKROLL-BALANCE(SEAT-IDX)
+                            MOVE "LOSE" TO AUDIT-OUTCOME-TEXT
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF.
+            PERFORM WRITE-AUDIT-OUTCOME.
+            IF BATCH-MODE-IS-ON
+                PERFORM WRITE-RESULT-RECORD
+            END-IF.
+
+      * OPENS THE ACCOUNT MASTER FILE FOR THE WHOLE RUN, CREATING IT
+      * IF THIS IS THE VERY FIRST TIME THE PROGRAM HAS BEEN RUN.
+        OPEN-ACCOUNT-FILE.
+            OPEN I-O ACCOUNT-FILE.
+            IF ACCOUNT-FILE-STATUS = "35"
+                OPEN OUTPUT ACCOUNT-FILE
+                CLOSE ACCOUNT-FILE
+                OPEN I-O ACCOUNT-FILE
+            END-IF.
+
+      * READS ONE SEAT'S ACCOUNT RECORD, CREATING ONE WITH THE
+      * STANDARD STARTING BANKROLL IF THAT PLAYER HAS NEVER PLAYED
+      * BEFORE. THE BALANCE CARRIES FORWARD FROM THE PRIOR RUN.
+        OPEN-SEAT-ACCOUNT.
+            MOVE SEAT-PLAYER-ID(SEAT-IDX) TO ACCT-PLAYER-ID.
+            READ ACCOUNT-FILE
+                INVALID KEY
+                    MOVE STARTING-BANKROLL TO
+                        SEAT-BANKROLL-BALANCE(SEAT-IDX)
+                    MOVE STARTING-BANKROLL TO ACCT-BANKROLL-BAL
+                    WRITE ACCOUNT-RECORD
+                NOT INVALID KEY
+                    MOVE ACCT-BANKROLL-BAL TO
+                        SEAT-BANKROLL-BALANCE(SEAT-IDX)
+            END-READ.
+
+      * REWRITES EVERY SEAT'S ACCOUNT RECORD WITH ITS UPDATED
+      * BANKROLL BALANCE, THEN CLOSES THE ACCOUNT MASTER FILE.
+        CLOSE-ACCOUNT-FILE.
+            PERFORM SAVE-SEAT-ACCOUNT VARYING SEAT-IDX FROM 1 BY 1
+                UNTIL SEAT-IDX > SEAT-COUNT.
+            CLOSE ACCOUNT-FILE.
+
+        SAVE-SEAT-ACCOUNT.
+            MOVE SEAT-PLAYER-ID(SEAT-IDX) TO ACCT-PLAYER-ID.
+            MOVE SEAT-BANKROLL-BALANCE(SEAT-IDX) TO ACCT-BANKROLL-BAL.
+            REWRITE ACCOUNT-RECORD.
+
+      * OPENS THE AUDIT TRAIL FOR APPEND SO RECONCILIATION CAN SEE
+      * EVERY SESSION EVER PLAYED, NOT JUST THE CURRENT RUN.
+        OPEN-AUDIT-TRAIL.
+            OPEN EXTEND AUDIT-FILE.
+            IF AUDIT-FILE-STATUS = "35"
+                OPEN OUTPUT AUDIT-FILE
+                CLOSE AUDIT-FILE
+                OPEN EXTEND AUDIT-FILE
+            END-IF.
+
+      * LOGS ONE CARD DEALT: THE SEED IT CAME FROM, THE CARD VALUE,
+      * AND THE TOTAL IT LEFT THE HAND AT. THE CALLER SETS
+      * AUDIT-TOTAL-TO-LOG FIRST SINCE THE SAME PARAGRAPH IS USED
+      * FOR THE PLAYER'S HAND(S) AND THE DEALER'S.
+        WRITE-AUDIT-RECORD.
+            MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+            MOVE ACTIVE-PLAYER-ID TO AUD-PLAYER-ID.
+            MOVE RANDOM-SEED TO AUD-RANDOM-SEED.
+            MOVE RANDOM-VALUE TO AUD-CARD-VALUE.
+            MOVE AUDIT-TOTAL-TO-LOG TO AUD-PLAYER-TOTAL.
+            MOVE SPACES TO AUD-OUTCOME.
+            MOVE 0 TO AUD-WAGER-AMOUNT.
+            WRITE AUDIT-RECORD.
+
+      * LOGS THE FINAL OUTCOME OF ONE SETTLED HAND (NO CARD DEALT,
+      * SO AUD-CARD-VALUE IS ZERO).
+        WRITE-AUDIT-OUTCOME.
+            MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+            MOVE ACTIVE-PLAYER-ID TO AUD-PLAYER-ID.
+            MOVE RANDOM-SEED TO AUD-RANDOM-SEED.
+            MOVE 0 TO AUD-CARD-VALUE.
+            MOVE ACTIVE-TOTAL TO AUD-PLAYER-TOTAL.
+            MOVE AUDIT-OUTCOME-TEXT TO AUD-OUTCOME.
+            MOVE ACTIVE-WAGER TO AUD-WAGER-AMOUNT.
+            WRITE AUDIT-RECORD.
+
+      * LOGS ONE SETTLED HAND'S RESULT TO THE BATCH RESULTS FILE SO
+      * AN OVERNIGHT STRATEGY RUN LEAVES A REVIEWABLE RECORD.
+        WRITE-RESULT-RECORD.
+            MOVE ACTIVE-PLAYER-ID TO RES-PLAYER-ID.
+            MOVE HANDS-PLAYED TO RES-HAND-NUMBER.
+            MOVE ACTIVE-TOTAL TO RES-PLAYER-TOTAL.
+            MOVE DEALER-TOTAL TO RES-DEALER-TOTAL.
+            MOVE AUDIT-OUTCOME-TEXT TO RES-OUTCOME.
+            MOVE SEAT-BANKROLL-BALANCE(SEAT-IDX) TO
+                RES-BANKROLL-BALANCE.
+            WRITE RESULT-RECORD.
+
+      * DEALS THE SEAT'S OPENING TWO-CARD HAND AND REMEMBERS THE TWO
+      * CARDS DEALT SO A LATER SPLIT REQUEST CAN BE VALIDATED.
+        INITIAL-DEAL.
+            MOVE SEAT-PLAYER-ID(SEAT-IDX) TO ACTIVE-PLAYER-ID.
+            PERFORM DEAL-CARD.
+            MOVE RANDOM-VALUE TO SEAT-FIRST-CARD(SEAT-IDX).
+            ADD RANDOM-VALUE TO SEAT-PLAYER-TOTAL(SEAT-IDX).
+            MOVE SEAT-PLAYER-TOTAL(SEAT-IDX) TO AUDIT-TOTAL-TO-LOG.
+            PERFORM WRITE-AUDIT-RECORD.
+            PERFORM DEAL-CARD.
+            MOVE RANDOM-VALUE TO SEAT-SECOND-CARD(SEAT-IDX).
+            ADD RANDOM-VALUE TO SEAT-PLAYER-TOTAL(SEAT-IDX).
+            MOVE SEAT-PLAYER-TOTAL(SEAT-IDX) TO AUDIT-TOTAL-TO-LOG.
+            PERFORM WRITE-AUDIT-RECORD.
+            DISPLAY "SEAT ", SEAT-IDX, " FIRST CARD IS: ",
+                SEAT-FIRST-CARD(SEAT-IDX).
+            DISPLAY "SEAT ", SEAT-IDX, " SECOND CARD IS: ",
+                SEAT-SECOND-CARD(SEAT-IDX).
+
+      * COPIES THE TOTAL FOR WHICHEVER HAND IS CURRENTLY BEING
+      * PLAYED (SEAT-IDX AND PLAYING-HAND TOGETHER) INTO ACTIVE-TOTAL,
+      * AND BACK AGAIN ONCE THE HAND HAS BEEN ACTED ON. THIS LETS
+      * PLAY-GAME, HIT-DECK AND DOUBLE-DOWN WORK AGAINST ONE COMMON
+      * FIELD REGARDLESS OF WHICH SEAT OR HAND IS LIVE.
+        SYNC-ACTIVE-HAND-IN.
+            MOVE SEAT-PLAYER-ID(SEAT-IDX) TO ACTIVE-PLAYER-ID.
+            IF PLAYING-HAND = 2
+                MOVE SEAT-PLAYER-TOTAL-2(SEAT-IDX) TO ACTIVE-TOTAL
+                MOVE SEAT-WAGER-AMOUNT-2(SEAT-IDX) TO ACTIVE-WAGER
+            ELSE
+                MOVE SEAT-PLAYER-TOTAL(SEAT-IDX) TO ACTIVE-TOTAL
+                MOVE SEAT-WAGER-AMOUNT(SEAT-IDX) TO ACTIVE-WAGER
+            END-IF.
+
+        SYNC-ACTIVE-HAND-OUT.
+            IF PLAYING-HAND = 2
+                MOVE ACTIVE-TOTAL TO SEAT-PLAYER-TOTAL-2(SEAT-IDX)
+                MOVE ACTIVE-WAGER TO SEAT-WAGER-AMOUNT-2(SEAT-IDX)
+            ELSE
+                MOVE ACTIVE-TOTAL TO SEAT-PLAYER-TOTAL(SEAT-IDX)
+                MOVE ACTIVE-WAGER TO SEAT-WAGER-AMOUNT(SEAT-IDX)
+            END-IF.
+
+        PLAY-GAME.
+            PERFORM SYNC-ACTIVE-HAND-IN.
+            IF ACTIVE-TOTAL < 21
+                DISPLAY "YOUR CURRENT TOTAL IS: " WITH NO ADVANCING
+                DISPLAY ACTIVE-TOTAL
+                PERFORM GET-HIT-OR-STAY
+                EVALUATE HIT-OR-STAY
+                    WHEN "H"
+                        PERFORM HIT-DECK
+                    WHEN "S"
+                        CONTINUE
+                    WHEN "D"
+                        PERFORM DOUBLE-DOWN
+                    WHEN "P"
+                        PERFORM SPLIT-HAND
+                    WHEN OTHER
+                        DISPLAY 'NOT VALID, PLEASE ENTER'
+      -                 " H, S, D OR P " WITH NO ADVANCING
+                        MOVE "N" TO HIT-OR-STAY
+                END-EVALUATE
+            ELSE
+                IF ACTIVE-TOTAL = 21
                     DISPLAY "BLACKJACK!"
-                    DISPLAY "YOU WIN THE GAME!"
                 ELSE
                     DISPLAY "YOU BUST!"
                 END-IF
                 MOVE 'S' TO HIT-OR-STAY
             END-IF.
+            PERFORM SYNC-ACTIVE-HAND-OUT.
 
+      * ONE FORCED CARD, WAGER DOUBLED, THEN AN AUTOMATIC STAND -
+      * A DOUBLE-DOWN COMMITS THE PLAYER TO EXACTLY ONE MORE CARD.
+      * ONLY ALLOWED AS THE PLAYER'S FIRST DECISION ON THE HAND (NOT
+      * AFTER A PRIOR HIT, AND NOT ON A RESUMED HAND WHOSE CARDS-
+      * TAKEN-SO-FAR ISN'T KNOWN), AND ONLY IF THE DOUBLED WAGER
+      * STILL CLEARS THE TABLE MAXIMUM AND THE SEAT'S BANKROLL.
+        DOUBLE-DOWN.
+            IF HITS-THIS-HAND > 0 OR RESUMED-HAND
+                DISPLAY "CAN ONLY DOUBLE DOWN ON YOUR FIRST DECISION."
+                MOVE "N" TO HIT-OR-STAY
+            ELSE
+                COMPUTE CANDIDATE-WAGER = ACTIVE-WAGER * 2
+                PERFORM VALIDATE-CANDIDATE-WAGER
+                IF WAGER-IS-VALID
+                    ADD ACTIVE-WAGER TO ACTIVE-WAGER
+                    PERFORM HIT-DECK
+                    MOVE 'S' TO HIT-OR-STAY
+                ELSE
+                    DISPLAY "CANNOT DOUBLE DOWN - WAGER WOULD ",
+                        "EXCEED LIMIT."
+                    MOVE "N" TO HIT-OR-STAY
+                END-IF
+            END-IF.
+
+      * SPLITS THE OPENING PAIR INTO TWO HANDS OF EQUAL WAGER, EACH
+      * PLAYED TO COMPLETION IN TURN. ONLY ALLOWED ON THE FIRST
+      * HAND'S OPENING PAIR, ONLY ONCE PER SEAT PER ROUND, ONLY AS THE
+      * FIRST DECISION ON THE HAND (HITS-THIS-HAND STILL ZERO - A
+      * PRIOR HIT ALREADY CHANGED THE HAND SPLIT WOULD OTHERWISE
+      * THROW AWAY), NOT ON A RESUMED HAND (ITS OPENING PAIR ISN'T
+      * KNOWN), AND ONLY IF THE SECOND WAGER IT DRAWS STILL CLEARS
+      * THE SEAT'S BANKROLL.
+        SPLIT-HAND.
+            IF PLAYING-HAND NOT = 1
+                OR SEAT-FIRST-CARD(SEAT-IDX) NOT =
+                    SEAT-SECOND-CARD(SEAT-IDX)
+                OR SEAT-IS-SPLIT(SEAT-IDX)
+                OR RESUMED-HAND
+                OR HITS-THIS-HAND > 0
+                DISPLAY "CANNOT SPLIT THIS HAND."
+                MOVE "N" TO HIT-OR-STAY
+            ELSE
+                COMPUTE CANDIDATE-WAGER = ACTIVE-WAGER * 2
+                PERFORM VALIDATE-CANDIDATE-WAGER
+                IF WAGER-IS-VALID
+                    MOVE "Y" TO SEAT-SPLIT-ACTIVE(SEAT-IDX)
+                    MOVE SEAT-SECOND-CARD(SEAT-IDX) TO
+                        SEAT-PLAYER-TOTAL-2(SEAT-IDX)
+                    MOVE ACTIVE-WAGER TO
+                        SEAT-WAGER-AMOUNT-2(SEAT-IDX)
+                    MOVE SEAT-FIRST-CARD(SEAT-IDX) TO ACTIVE-TOTAL
+                    PERFORM HIT-DECK
+                    DISPLAY "HAND SPLIT. CONTINUING FIRST HAND."
+                ELSE
+                    DISPLAY "CANNOT SPLIT - SECOND WAGER WOULD ",
+                        "EXCEED LIMIT."
+                    MOVE "N" TO HIT-OR-STAY
+                END-IF
+            END-IF.
+
+      * RE-VALIDATES A WAGER THAT DOUBLE-DOWN OR SPLIT IS ABOUT TO
+      * COMMIT A SEAT TO, NOW THAT IT IS TWICE THE ORIGINAL WAGER
+      * GET-AND-VALIDATE-WAGER ALREADY CLEARED. USES THE SAME SWITCH
+      * WAGER-VALIDATION DOES SO CALLERS CAN TEST WAGER-IS-VALID.
+        VALIDATE-CANDIDATE-WAGER.
+            EVALUATE TRUE
+                WHEN CANDIDATE-WAGER > TABLE-MAXIMUM-WAGER
+                    DISPLAY "WAGER WOULD EXCEED TABLE MAXIMUM OF ",
+                        TABLE-MAXIMUM-WAGER
+                    MOVE "N" TO WAGER-VALID-SWITCH
+                WHEN CANDIDATE-WAGER
+                        > SEAT-BANKROLL-BALANCE(SEAT-IDX)
+                    DISPLAY "WAGER WOULD EXCEED SEAT ", SEAT-IDX,
+                        "'S BANKROLL BALANCE"
+                    MOVE "N" TO WAGER-VALID-SWITCH
+                WHEN OTHER
+                    MOVE "Y" TO WAGER-VALID-SWITCH
+            END-EVALUATE.
+
+      * DEALS THE SPLIT HAND'S SECOND CARD ONCE PLAY SWITCHES OVER
+      * TO IT - IT WAS LEFT HOLDING ONLY THE CARD IT WAS SPLIT WITH.
+        DEAL-SECOND-HAND-CARD.
+            MOVE SEAT-PLAYER-TOTAL-2(SEAT-IDX) TO ACTIVE-TOTAL.
+            PERFORM HIT-DECK.
+            MOVE ACTIVE-TOTAL TO SEAT-PLAYER-TOTAL-2(SEAT-IDX).
+
+      * CHECKPOINTING IS SUPPRESSED ONCE THE SEAT HAS SPLIT (PLAYING
+      * HAND 2, OR STILL ON HAND 1 BUT THE SPLIT HAS ALREADY BEEN
+      * DECIDED) - A CHECKPOINT RECORD CAN ONLY REPRESENT ONE PLAIN
+      * HAND, SO A CRASH MID-SPLIT LEAVES NOTHING TO MIS-RESUME.
         HIT-DECK.
-            COMPUTE RANDOM-VALUE = FUNCTION RANDOM() * 12.
-            COMPUTE RANDOM-VALUE = FUNCTION MOD(RANDOM-VALUE, 12).
-            ADD 1 TO RANDOM-VALUE.
-            ADD RANDOM-VALUE TO PLAYER-TOTAL.
+            PERFORM DEAL-CARD.
+            ADD RANDOM-VALUE TO ACTIVE-TOTAL.
+            ADD 1 TO HITS-THIS-HAND.
             DISPLAY "GOT A CARD WITH NUMBER: ", RANDOM-VALUE.
+            MOVE ACTIVE-TOTAL TO AUDIT-TOTAL-TO-LOG.
+            PERFORM WRITE-AUDIT-RECORD.
+            IF SEAT-IDX = 1 AND PLAYING-HAND = 1
+                AND NOT SEAT-IS-SPLIT(SEAT-IDX)
+                PERFORM WRITE-CHECKPOINT
+            END-IF.
+
+      * DEALS THE HOUSE HAND ONCE EVERY SEAT IS DONE ACTING.
+      * STANDARD HOUSE RULE: HIT ON 16 OR LESS, STAND ON 17 OR MORE.
+      * IF EVERY SEAT HAS ALREADY BUSTED THE DEALER DOES NOT NEED TO
+      * DRAW, SINCE EVERY HAND AT THE TABLE IS ALREADY DECIDED.
+        DEALER-PLAY.
+            PERFORM CHECK-ANY-SEAT-IN-PLAY.
+            IF ANY-SEAT-IN-PLAY
+                PERFORM DEALER-HIT-DECK UNTIL DEALER-TOTAL > 16
+            END-IF.
+
+      * SETS ANY-SEAT-IN-PLAY-SWITCH TO "Y" IF ANY SEAT'S HAND (OR
+      * SPLIT HAND) IS STILL 21 OR UNDER.
+        CHECK-ANY-SEAT-IN-PLAY.
+            MOVE "N" TO ANY-SEAT-IN-PLAY-SWITCH.
+            PERFORM CHECK-SEAT-IN-PLAY VARYING SEAT-IDX FROM 1 BY 1
+                UNTIL SEAT-IDX > SEAT-COUNT.
+
+        CHECK-SEAT-IN-PLAY.
+            IF SEAT-PLAYER-TOTAL(SEAT-IDX) <= 21
+                MOVE "Y" TO ANY-SEAT-IN-PLAY-SWITCH
+            END-IF.
+            IF SEAT-IS-SPLIT(SEAT-IDX)
+                AND SEAT-PLAYER-TOTAL-2(SEAT-IDX) <= 21
+                MOVE "Y" TO ANY-SEAT-IN-PLAY-SWITCH
+            END-IF.
+
+        DEALER-HIT-DECK.
+            PERFORM DEAL-CARD.
+            ADD RANDOM-VALUE TO DEALER-TOTAL.
+            DISPLAY "DEALER DRAWS A CARD WITH NUMBER: ", RANDOM-VALUE.
+            MOVE DEALER-TOTAL TO AUDIT-TOTAL-TO-LOG.
+            MOVE SPACES TO ACTIVE-PLAYER-ID.
+            PERFORM WRITE-AUDIT-RECORD.
+
+      * BUILDS A FRESH, FULLY SHUFFLED SHOE. CARDS ARE DEALT VALUES,
+      * NOT SUITS - A SUIT'S JACK, QUEEN AND KING ALL CARRY A RANK OF
+      * 10, SO THE 13-CARD SUIT CYCLE PRODUCES 9 LOW CARDS AND 4
+      * TEN-VALUE CARDS PER SUIT, 4 SUITS TO A DECK.
+        BUILD-SHOE.
+            PERFORM BUILD-SHOE-CARD VARYING SHOE-INDEX FROM 1 BY 1
+                UNTIL SHOE-INDEX > SHOE-SIZE.
+            MOVE 1 TO SHOE-POINTER.
+            PERFORM SHUFFLE-SHOE.
+
+        BUILD-SHOE-CARD.
+            COMPUTE CARD-RANK = FUNCTION MOD(SHOE-INDEX - 1, 13) + 1.
+            IF CARD-RANK > 10
+                MOVE 10 TO SHOE-CARD(SHOE-INDEX)
+            ELSE
+                MOVE CARD-RANK TO SHOE-CARD(SHOE-INDEX)
+            END-IF.
+
+      * FISHER-YATES SHUFFLE OF THE SHOE, WORKING FROM THE LAST CARD
+      * BACK TO THE SECOND.
+        SHUFFLE-SHOE.
+            PERFORM SHUFFLE-SWAP VARYING SHOE-INDEX FROM SHOE-SIZE
+                BY -1 UNTIL SHOE-INDEX < 2.
+
+        SHUFFLE-SWAP.
+            COMPUTE SWAP-INDEX = FUNCTION RANDOM() * SHOE-INDEX.
+            COMPUTE SWAP-INDEX = FUNCTION MOD(SWAP-INDEX, SHOE-INDEX).
+            ADD 1 TO SWAP-INDEX.
+            MOVE SHOE-CARD(SHOE-INDEX) TO SWAP-TEMP.
+            MOVE SHOE-CARD(SWAP-INDEX) TO SHOE-CARD(SHOE-INDEX).
+            MOVE SWAP-TEMP TO SHOE-CARD(SWAP-INDEX).
+
+      * DEALS THE NEXT CARD FROM THE SHOE WITHOUT REPLACEMENT,
+      * RESHUFFLING FIRST IF THE SHOE HAS RUN LOW.
+        DEAL-CARD.
+            IF (SHOE-SIZE - SHOE-POINTER + 1) < SHOE-RESHUFFLE-POINT
+                PERFORM RESHUFFLE-SHOE
+            END-IF.
+            MOVE SHOE-CARD(SHOE-POINTER) TO RANDOM-VALUE.
+            ADD 1 TO SHOE-POINTER.
+
+        RESHUFFLE-SHOE.
+            DISPLAY "SHOE IS RUNNING LOW - RESHUFFLING.".
+            PERFORM BUILD-SHOE.
