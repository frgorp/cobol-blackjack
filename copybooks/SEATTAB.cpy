@@ -0,0 +1,23 @@
+      *================================================================
+      * SEATTAB.CPY
+      * ONE ENTRY PER SEAT AT THE TABLE. A SINGLE RUN CAN SEAT SEVERAL
+      * PLAYERS AGAINST ONE SHARED DEALER HAND - PLAY-ONE-ROUND LOOPS
+      * SEAT-IDX ACROSS THE ACTIVE SEATS, DEALING AND PLAYING EACH ONE
+      * OUT IN FULL BEFORE THE DEALER PLAYS AND EVERY SEAT IS SETTLED.
+      * A SPLIT HAND IS CARRIED AS "HAND 2" OF THE SAME SEAT.
+      *================================================================
+       01  SEAT-TABLE.
+           05  SEAT-ENTRY          OCCURS 6 TIMES.
+               10  SEAT-PLAYER-ID          PIC X(10)    VALUE SPACES.
+               10  SEAT-ACTIVE             PIC X        VALUE "N".
+               10  SEAT-PLAYER-TOTAL       PIC 9(02)    VALUE 0.
+               10  SEAT-PLAYER-TOTAL-2     PIC 9(02)    VALUE 0.
+               10  SEAT-WAGER-AMOUNT       PIC S9(5)V99 VALUE 0.
+               10  SEAT-WAGER-AMOUNT-2     PIC S9(5)V99 VALUE 0.
+               10  SEAT-FIRST-CARD         PIC 9(02)    VALUE 0.
+               10  SEAT-SECOND-CARD        PIC 9(02)    VALUE 0.
+               10  SEAT-SPLIT-ACTIVE       PIC X        VALUE "N".
+                   88  SEAT-IS-SPLIT                    VALUE "Y".
+               10  SEAT-BANKROLL-BALANCE   PIC S9(7)V99 VALUE 0.
+       01  SEAT-COUNT                  PIC 9(01)    VALUE 1.
+       01  SEAT-IDX                    PIC 9(01)    VALUE 0.
