@@ -0,0 +1,9 @@
+      *================================================================
+      * DECREC.CPY
+      * ONE DECISION-FILE RECORD. IN BATCH MODE THIS STANDS IN FOR
+      * WHATEVER WOULD OTHERWISE HAVE BEEN TYPED AT AN ACCEPT - A
+      * WAGER AMOUNT OR A HIT/STAY/DOUBLE/SPLIT LETTER - IN THE SAME
+      * ORDER THE PROGRAM WOULD HAVE PROMPTED FOR THEM.
+      *================================================================
+       01  DECISION-RECORD.
+           05  DEC-VALUE               PIC X(10).
