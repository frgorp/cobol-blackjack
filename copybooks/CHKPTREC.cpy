@@ -0,0 +1,15 @@
+      *================================================================
+      * CHKPTREC.CPY
+      * THE SINGLE IN-FLIGHT-HAND CHECKPOINT RECORD. REWRITTEN (VIA A
+      * FRESH OPEN OUTPUT) AFTER EVERY CARD DEALT SO AN ABENDED JOB
+      * CAN BE RESUMED RATHER THAN RESTARTED FROM SCRATCH.
+      *================================================================
+       01  CHECKPOINT-RECORD.
+           05  CHK-PLAYER-ID           PIC X(10).
+           05  CHK-PLAYER-TOTAL        PIC 9(02).
+           05  CHK-HIT-OR-STAY         PIC X(01).
+           05  CHK-RANDOM-SEED         PIC 9(08).
+           05  CHK-WAGER-AMOUNT        PIC S9(5)V99.
+           05  CHK-PLAYING-HAND        PIC 9(01).
+           05  CHK-SPLIT-ACTIVE        PIC X(01).
+           05  FILLER                  PIC X(01).
