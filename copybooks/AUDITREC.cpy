@@ -0,0 +1,17 @@
+      *================================================================
+      * AUDITREC.CPY
+      * ONE RECORD PER CARD DEALT (AUD-OUTCOME BLANK) OR PER HAND
+      * SETTLED (AUD-OUTCOME POPULATED, AUD-CARD-VALUE ZERO,
+      * AUD-WAGER-AMOUNT THE WAGER THAT OUTCOME APPLIES TO). WRITTEN
+      * TO A SEQUENTIAL FILE SO A SESSION CAN BE RECONSTRUCTED CARD
+      * BY CARD AFTER THE FACT, OR SUMMARIZED BY PLAYER AND DAY.
+      *================================================================
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP           PIC X(26).
+           05  AUD-PLAYER-ID           PIC X(10).
+           05  AUD-RANDOM-SEED         PIC 9(08).
+           05  AUD-CARD-VALUE          PIC 9(02).
+           05  AUD-PLAYER-TOTAL        PIC 9(02).
+           05  AUD-OUTCOME             PIC X(10).
+           05  AUD-WAGER-AMOUNT        PIC S9(5)V99.
+           05  FILLER                  PIC X(03).
