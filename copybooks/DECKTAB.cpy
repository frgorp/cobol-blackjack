@@ -0,0 +1,14 @@
+      *================================================================
+      * DECKTAB.CPY
+      * THE DEALING SHOE: A TABLE OF CARD VALUES DEALT WITHOUT
+      * REPLACEMENT. FACE CARDS (JACK/QUEEN/KING) ARE CARRIED AS A
+      * RANK OF 10. BUILT AND SHUFFLED BY BUILD-SHOE, CONSUMED FROM
+      * THE FRONT BY DEAL-CARD, AND REBUILT BY RESHUFFLE-SHOE ONCE
+      * SHOE-POINTER RUNS PAST SHOE-RESHUFFLE-POINT.
+      *================================================================
+       01  SHOE-TABLE.
+           05  SHOE-CARD           OCCURS 52 TIMES
+                                    PIC 9(02) VALUE ZERO.
+       01  SHOE-SIZE               PIC 9(03) VALUE 52.
+       01  SHOE-POINTER            PIC 9(03) VALUE 1.
+       01  SHOE-RESHUFFLE-POINT    PIC 9(03) VALUE 15.
