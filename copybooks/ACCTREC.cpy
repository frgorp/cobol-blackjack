@@ -0,0 +1,9 @@
+      *================================================================
+      * ACCTREC.CPY
+      * RECORD LAYOUT FOR THE PLAYER ACCOUNT (BANKROLL) MASTER FILE.
+      * KEYED BY PLAYER ID, ONE RECORD PER PLAYER.
+      *================================================================
+       01  ACCOUNT-RECORD.
+           05  ACCT-PLAYER-ID          PIC X(10).
+           05  ACCT-BANKROLL-BAL       PIC S9(7)V99.
+           05  FILLER                  PIC X(20).
