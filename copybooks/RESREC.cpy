@@ -0,0 +1,14 @@
+      *================================================================
+      * RESREC.CPY
+      * ONE RESULTS-FILE RECORD PER HAND SETTLED IN BATCH MODE, SO AN
+      * OVERNIGHT STRATEGY RUN PRODUCES A REVIEWABLE FILE INSTEAD OF
+      * REQUIRING SOMEONE AT A TERMINAL.
+      *================================================================
+       01  RESULT-RECORD.
+           05  RES-PLAYER-ID           PIC X(10).
+           05  RES-HAND-NUMBER         PIC 9(04).
+           05  RES-PLAYER-TOTAL        PIC 9(02).
+           05  RES-DEALER-TOTAL        PIC 9(02).
+           05  RES-OUTCOME             PIC X(10).
+           05  RES-BANKROLL-BALANCE    PIC S9(7)V99.
+           05  FILLER                  PIC X(05).
