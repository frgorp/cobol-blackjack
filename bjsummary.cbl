@@ -0,0 +1,196 @@
+         IDENTIFICATION DIVISION.
+        PROGRAM-ID.     BJSUMMARY.
+        AUTHOR.         FRED SHIH.
+
+      * READS THE AUDIT TRAIL LEFT BY BLACKJACK AND PRINTS ONE LINE
+      * PER PLAYER PER DAY: HANDS PLAYED, WINS, LOSSES, PUSHES,
+      * BUSTS, NET BANKROLL CHANGE AND AVERAGE ENDING TOTAL. ONLY THE
+      * SETTLEMENT RECORDS (AUD-OUTCOME NOT BLANK) COUNT TOWARD A
+      * HAND - THE CARD-BY-CARD RECORDS IN BETWEEN ARE SKIPPED.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT AUDIT-FILE ASSIGN TO "AUDITFLE"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS AUDIT-FILE-STATUS.
+
+            SELECT SORT-WORK-FILE ASSIGN TO "SUMWORK".
+
+            SELECT SUMMARY-FILE ASSIGN TO "SUMMRPT"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS SUMMARY-FILE-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  AUDIT-FILE.
+            COPY AUDITREC.
+
+        SD  SORT-WORK-FILE.
+            COPY AUDITREC
+                REPLACING ==AUDIT-RECORD== BY ==SORT-RECORD==,
+                      ==AUD-TIMESTAMP== BY ==SRT-TIMESTAMP==,
+                      ==AUD-PLAYER-ID== BY ==SRT-PLAYER-ID==,
+                      ==AUD-RANDOM-SEED== BY ==SRT-RANDOM-SEED==,
+                      ==AUD-CARD-VALUE== BY ==SRT-CARD-VALUE==,
+                      ==AUD-PLAYER-TOTAL== BY ==SRT-PLAYER-TOTAL==,
+                      ==AUD-OUTCOME== BY ==SRT-OUTCOME==,
+                      ==AUD-WAGER-AMOUNT== BY ==SRT-WAGER-AMOUNT==.
+
+        FD  SUMMARY-FILE.
+        01  SUMMARY-RECORD              PIC X(120).
+
+        WORKING-STORAGE SECTION.
+        01  AUDIT-FILE-STATUS        PIC X(02)   VALUE "00".
+        01  SUMMARY-FILE-STATUS      PIC X(02)   VALUE "00".
+        01  END-OF-SORT-SWITCH       PIC X       VALUE "N".
+            88  END-OF-SORT                       VALUE "Y".
+        01  FIRST-RECORD-SWITCH      PIC X       VALUE "Y".
+            88  IS-FIRST-RECORD                   VALUE "Y".
+        01  BREAK-PLAYER-ID          PIC X(10)   VALUE SPACES.
+        01  BREAK-DATE               PIC X(08)   VALUE SPACES.
+        01  HANDS-COUNT              PIC 9(05)   VALUE 0.
+        01  WINS-COUNT               PIC 9(05)   VALUE 0.
+        01  LOSSES-COUNT             PIC 9(05)   VALUE 0.
+        01  PUSHES-COUNT             PIC 9(05)   VALUE 0.
+        01  BUSTS-COUNT              PIC 9(05)   VALUE 0.
+        01  NET-CHANGE               PIC S9(7)V99 VALUE 0.
+        01  ENDING-TOTAL-SUM         PIC 9(07)   VALUE 0.
+        01  AVERAGE-ENDING-TOTAL     PIC 9(03)V99 VALUE 0.
+        01  HANDS-COUNT-ED           PIC ZZZZ9.
+        01  WINS-COUNT-ED            PIC ZZZZ9.
+        01  LOSSES-COUNT-ED          PIC ZZZZ9.
+        01  PUSHES-COUNT-ED          PIC ZZZZ9.
+        01  BUSTS-COUNT-ED           PIC ZZZZ9.
+        01  NET-CHANGE-ED            PIC -(6)9.99.
+        01  AVERAGE-ENDING-TOTAL-ED  PIC Z9.99.
+
+        PROCEDURE DIVISION.
+        PROGRAM-BEGIN.
+            PERFORM OPEN-SUMMARY-FILE.
+            SORT SORT-WORK-FILE
+                ON ASCENDING KEY SRT-PLAYER-ID SRT-TIMESTAMP
+                USING AUDIT-FILE
+                OUTPUT PROCEDURE PRODUCE-REPORT.
+            PERFORM CLOSE-SUMMARY-FILE.
+            STOP RUN.
+
+      * DRIVES THE SORTED AUDIT TRAIL ONE RECORD AT A TIME, PRINTING
+      * A SUMMARY LINE EVERY TIME THE PLAYER OR THE DAY CHANGES.
+        PRODUCE-REPORT.
+            PERFORM WRITE-REPORT-HEADER.
+            PERFORM READ-NEXT-SORTED-RECORD.
+            PERFORM PROCESS-SORTED-RECORD UNTIL END-OF-SORT.
+            IF NOT IS-FIRST-RECORD
+                PERFORM WRITE-BREAK-LINE
+            END-IF.
+
+        READ-NEXT-SORTED-RECORD.
+            RETURN SORT-WORK-FILE
+                AT END
+                    MOVE "Y" TO END-OF-SORT-SWITCH
+            END-RETURN.
+
+      * STARTS A NEW PLAYER/DAY GROUP WHEN EITHER KEY CHANGES,
+      * PRINTING THE JUST-FINISHED GROUP'S LINE FIRST. THE DEALER'S
+      * OWN CARDS ARE LOGGED WITH A BLANK PLAYER ID AND DO NOT BELONG
+      * TO ANY PLAYER'S GROUP, SO THEY ARE IGNORED.
+        PROCESS-SORTED-RECORD.
+            IF SRT-PLAYER-ID NOT = SPACES
+                IF IS-FIRST-RECORD
+                    MOVE "N" TO FIRST-RECORD-SWITCH
+                    PERFORM START-NEW-GROUP
+                ELSE
+                    IF SRT-PLAYER-ID NOT = BREAK-PLAYER-ID
+                        OR SRT-TIMESTAMP(1:8) NOT = BREAK-DATE
+                        PERFORM WRITE-BREAK-LINE
+                        PERFORM START-NEW-GROUP
+                    END-IF
+                END-IF
+                PERFORM ACCUMULATE-SORTED-RECORD
+            END-IF.
+            PERFORM READ-NEXT-SORTED-RECORD.
+
+        START-NEW-GROUP.
+            MOVE SRT-PLAYER-ID TO BREAK-PLAYER-ID.
+            MOVE SRT-TIMESTAMP(1:8) TO BREAK-DATE.
+            MOVE 0 TO HANDS-COUNT.
+            MOVE 0 TO WINS-COUNT.
+            MOVE 0 TO LOSSES-COUNT.
+            MOVE 0 TO PUSHES-COUNT.
+            MOVE 0 TO BUSTS-COUNT.
+            MOVE 0 TO NET-CHANGE.
+            MOVE 0 TO ENDING-TOTAL-SUM.
+
+      * A CARD-DEALT RECORD (AUD-OUTCOME BLANK) DOES NOT COUNT AS A
+      * HAND - ONLY THE SETTLEMENT RECORD THAT FOLLOWS IT DOES.
+        ACCUMULATE-SORTED-RECORD.
+            IF SRT-OUTCOME NOT = SPACES
+                ADD 1 TO HANDS-COUNT
+                ADD SRT-PLAYER-TOTAL TO ENDING-TOTAL-SUM
+                EVALUATE SRT-OUTCOME
+                    WHEN "WIN"
+                        ADD 1 TO WINS-COUNT
+                        ADD SRT-WAGER-AMOUNT TO NET-CHANGE
+                    WHEN "LOSE"
+                        ADD 1 TO LOSSES-COUNT
+                        SUBTRACT SRT-WAGER-AMOUNT FROM NET-CHANGE
+                    WHEN "BUST"
+                        ADD 1 TO BUSTS-COUNT
+                        SUBTRACT SRT-WAGER-AMOUNT FROM NET-CHANGE
+                    WHEN "PUSH"
+                        ADD 1 TO PUSHES-COUNT
+                END-EVALUATE
+            END-IF.
+
+        WRITE-REPORT-HEADER.
+            MOVE SPACES TO SUMMARY-RECORD.
+            STRING "BLACKJACK SESSION SUMMARY - BY PLAYER AND DAY"
+                DELIMITED BY SIZE
+                INTO SUMMARY-RECORD.
+            WRITE SUMMARY-RECORD.
+            MOVE SPACES TO SUMMARY-RECORD.
+            WRITE SUMMARY-RECORD.
+
+        WRITE-BREAK-LINE.
+            IF HANDS-COUNT > 0
+                COMPUTE AVERAGE-ENDING-TOTAL ROUNDED =
+                    ENDING-TOTAL-SUM / HANDS-COUNT
+            ELSE
+                MOVE 0 TO AVERAGE-ENDING-TOTAL
+            END-IF.
+            MOVE HANDS-COUNT TO HANDS-COUNT-ED.
+            MOVE WINS-COUNT TO WINS-COUNT-ED.
+            MOVE LOSSES-COUNT TO LOSSES-COUNT-ED.
+            MOVE PUSHES-COUNT TO PUSHES-COUNT-ED.
+            MOVE BUSTS-COUNT TO BUSTS-COUNT-ED.
+            MOVE NET-CHANGE TO NET-CHANGE-ED.
+            MOVE AVERAGE-ENDING-TOTAL TO AVERAGE-ENDING-TOTAL-ED.
+            MOVE SPACES TO SUMMARY-RECORD.
+            STRING BREAK-PLAYER-ID          DELIMITED BY SIZE
+                   " "                       DELIMITED BY SIZE
+                   BREAK-DATE                DELIMITED BY SIZE
+                   "  HANDS="                DELIMITED BY SIZE
+                   HANDS-COUNT-ED            DELIMITED BY SIZE
+                   "  WINS="                 DELIMITED BY SIZE
+                   WINS-COUNT-ED             DELIMITED BY SIZE
+                   "  LOSSES="               DELIMITED BY SIZE
+                   LOSSES-COUNT-ED           DELIMITED BY SIZE
+                   "  PUSHES="               DELIMITED BY SIZE
+                   PUSHES-COUNT-ED           DELIMITED BY SIZE
+                   "  BUSTS="                DELIMITED BY SIZE
+                   BUSTS-COUNT-ED            DELIMITED BY SIZE
+                   "  NET="                  DELIMITED BY SIZE
+                   NET-CHANGE-ED             DELIMITED BY SIZE
+                   "  AVGEND="               DELIMITED BY SIZE
+                   AVERAGE-ENDING-TOTAL-ED   DELIMITED BY SIZE
+                INTO SUMMARY-RECORD.
+            WRITE SUMMARY-RECORD.
+
+        OPEN-SUMMARY-FILE.
+            OPEN OUTPUT SUMMARY-FILE.
+
+        CLOSE-SUMMARY-FILE.
+            CLOSE SUMMARY-FILE.
